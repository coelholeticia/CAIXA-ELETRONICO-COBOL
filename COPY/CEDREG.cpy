@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      * CEDREG - LAYOUT DO REGISTRO DE ESTOQUE DE CEDULAS (CEDULAS-MESTRE)
+      * CHAVE: CED-VALOR (VALOR DA NOTA, EX.: 100, 050, 020, 010)
+      *-----------------------------------------------------------------
+       01  CED-REG.
+           05  CED-VALOR               PIC 9(03).
+           05  CED-QTDE                PIC 9(07).
