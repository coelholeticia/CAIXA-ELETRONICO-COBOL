@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * CONTAREG - LAYOUT DO REGISTRO MESTRE DE CONTAS (CONTA-MESTRE)
+      * CHAVE: CONTA-NUMERO
+      *-----------------------------------------------------------------
+       01  CONTA-REG.
+           05  CONTA-NUMERO            PIC 9(08).
+           05  CONTA-SALDO             PIC 9(10)V99.
+           05  CONTA-PIN               PIC 9(04).
+           05  CONTA-TAXA-JUROS        PIC 9(03)V99.
+           05  FILLER                  PIC X(11).
