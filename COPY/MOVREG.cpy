@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------------
+      * MOVREG - LAYOUT DO REGISTRO DO DIARIO DE MOVIMENTOS (MOVIMENTO)
+      * UM REGISTRO POR DEPOSITO/SAQUE/TRANSFERENCIA/JUROS LANCADO.
+      *-----------------------------------------------------------------
+       01  MOV-REG.
+           05  MOV-CONTA               PIC 9(08).
+           05  MOV-TIPO                PIC X(02).
+               88  MOV-TIPO-DEPOSITO       VALUE "01".
+               88  MOV-TIPO-SAQUE          VALUE "02".
+               88  MOV-TIPO-TRANSF-DEBITO  VALUE "05".
+               88  MOV-TIPO-TRANSF-CREDITO VALUE "06".
+               88  MOV-TIPO-JUROS          VALUE "09".
+           05  MOV-VALOR               PIC 9(10)V99.
+           05  MOV-SALDO-APOS          PIC 9(10)V99.
+           05  MOV-CONTA-RELAC         PIC 9(08).
+           05  MOV-DATA                PIC 9(08).
+           05  MOV-HORA                PIC 9(08).
