@@ -0,0 +1,254 @@
+
+000010*-----------------------------------------------------------------
+000020* PROPOSITO: RODAR AO FINAL DO DIA, TOTALIZANDO OS DEPOSITOS E
+000030*            SAQUES JA LANCADOS NO DIARIO DE MOVIMENTOS POR
+000040*            CONTA E COMPARANDO O SALDO CALCULADO COM O SALDO
+000050*            GRAVADO NO MESTRE DE CONTAS. AS CONTAS DIVERGENTES
+000060*            SAO LISTADAS NO RELATORIO DE EXCECOES.
+000070*-----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090* 2026-08-09 LS  PROGRAMA CRIADO.
+000100* 2026-08-09 LS  A CONFERENCIA PASSA A CONSIDERAR TAMBEM OS
+000110*                LANCAMENTOS DE TRANSFERENCIA (DEBITO/CREDITO) E
+000120*                DE JUROS NO CALCULO DO SALDO, ALEM DE DEPOSITO
+000130*                E SAQUE.
+000140* 2026-08-09 LS  INCLUIDO PARAMETRO DE DATA (CNC-DATA-PARM,
+000150*                0=TODAS, MESMA CONVENCAO DO EXT-DATA-PARM DO
+000160*                EXTRATO), PARA QUE A CONFERENCIA TOTALIZE SO OS
+000170*                LANCAMENTOS DO DIA ESCOLHIDO, E NAO O HISTORICO
+000180*                INTEIRO DO DIARIO A CADA EXECUCAO. INCLUIDA
+000190*                TAMBEM A CONFERENCIA DO FILE STATUS DE CADA OPEN,
+000200*                COM ENCERRAMENTO DO JOB SE ALGUM ARQUIVO NAO
+000210*                ABRIR.
+000220*-----------------------------------------------------------------
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. CONCILIA.
+000250 AUTHOR. DEPARTAMENTO DE SISTEMAS.
+000260 INSTALLATION. BANCO.
+000270 DATE-WRITTEN. 09/08/2026.
+000280 DATE-COMPILED.
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT MOVIMENTO ASSIGN TO "MOVTO"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS CNC-STATUS-MOV.
+000350     SELECT CONTA-MESTRE ASSIGN TO "CONTAS"
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS DYNAMIC
+000380         RECORD KEY IS CONTA-NUMERO
+000390         FILE STATUS IS CNC-STATUS-CONTA.
+000400     SELECT RELATORIO ASSIGN TO "CONCILIA"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS CNC-STATUS-REL.
+000430     SELECT ARQ-ORDENADO ASSIGN TO "SORTWK1".
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  MOVIMENTO.
+000470     COPY MOVREG.
+000480 FD  CONTA-MESTRE.
+000490     COPY CONTAREG.
+000500 FD  RELATORIO.
+000510 01  REL-LINHA                   PIC X(80).
+000520 SD  ARQ-ORDENADO.
+000530     COPY MOVREG
+000540         REPLACING ==MOV-REG== BY ==SDM-REG==
+000550                   ==MOV-CONTA-RELAC== BY ==SDM-CONTA-RELAC==
+000560                   ==MOV-CONTA== BY ==SDM-CONTA==
+000570                   ==MOV-TIPO-DEPOSITO== BY ==SDM-TIPO-DEPOSITO==
+000580                   ==MOV-TIPO-SAQUE== BY ==SDM-TIPO-SAQUE==
+000590                   ==MOV-TIPO-TRANSF-DEBITO== BY
+000600                       ==SDM-TIPO-TRANSF-DEBITO==
+000610                   ==MOV-TIPO-TRANSF-CREDITO== BY
+000620                       ==SDM-TIPO-TRANSF-CREDITO==
+000630                   ==MOV-TIPO-JUROS== BY ==SDM-TIPO-JUROS==
+000640                   ==MOV-TIPO== BY ==SDM-TIPO==
+000650                   ==MOV-VALOR== BY ==SDM-VALOR==
+000660                   ==MOV-SALDO-APOS== BY ==SDM-SALDO-APOS==
+000670                   ==MOV-DATA== BY ==SDM-DATA==
+000680                   ==MOV-HORA== BY ==SDM-HORA==.
+000690 WORKING-STORAGE SECTION.
+000700*-----------------------------------------------------------------
+000710* AREA DE CONTROLE DE ARQUIVOS
+000720*-----------------------------------------------------------------
+000730  77  CNC-STATUS-MOV             PIC X(02).
+000740  77  CNC-STATUS-CONTA           PIC X(02).
+000750      88  CNC-CONTA-OK                VALUE "00".
+000760  77  CNC-STATUS-REL             PIC X(02).
+000770      88  CNC-REL-OK                  VALUE "00".
+000780  77  CNC-SW-FIM                 PIC X(01) VALUE "N".
+000790      88  CNC-FIM-ARQUIVO             VALUE "S".
+000800*-----------------------------------------------------------------
+000810* PARAMETROS DE SELECAO
+000820*-----------------------------------------------------------------
+000830  77  CNC-DATA-PARM              PIC 9(08) VALUE ZERO.
+000840*-----------------------------------------------------------------
+000850* ACUMULADORES DA CONFERENCIA
+000860*-----------------------------------------------------------------
+000870  77  CNC-CONTA-ATUAL            PIC 9(08) VALUE ZERO.
+000880  77  CNC-TOT-DEP                PIC 9(10)V99 VALUE ZERO.
+000890  77  CNC-TOT-SAQ                PIC 9(10)V99 VALUE ZERO.
+000900  77  CNC-TOT-TRANSF-DEB         PIC 9(10)V99 VALUE ZERO.
+000910  77  CNC-TOT-TRANSF-CRED        PIC 9(10)V99 VALUE ZERO.
+000920  77  CNC-TOT-JUROS              PIC 9(10)V99 VALUE ZERO.
+000930  77  CNC-SALDO-CALC             PIC S9(10)V99 VALUE ZERO.
+000940  77  CNC-SALDO-MESTRE           PIC S9(10)V99 VALUE ZERO.
+000950  77  CNC-DIFERENCA              PIC S9(10)V99 VALUE ZERO.
+000960  77  CNC-QTDE-DIVERG            PIC 9(05) VALUE ZERO.
+000970 01  CNC-LINHA-DET.
+000980     05  FILLER                  PIC X(02) VALUE SPACES.
+000990     05  DET-CONTA               PIC 9(08).
+001000     05  FILLER                  PIC X(02) VALUE SPACES.
+001010     05  DET-SALDO-CALC          PIC -9(10).99.
+001020     05  FILLER                  PIC X(02) VALUE SPACES.
+001030     05  DET-SALDO-MESTRE        PIC -9(10).99.
+001040     05  FILLER                  PIC X(02) VALUE SPACES.
+001050     05  DET-DIFERENCA           PIC -9(10).99.
+001060 01  CNC-LINHA-RESUMO.
+001070     05  FILLER                  PIC X(20) VALUE SPACES.
+001080     05  RES-ROTULO              PIC X(30).
+001090     05  RES-VALOR               PIC ZZZZ9.
+001100 PROCEDURE DIVISION.
+001110*-----------------------------------------------------------------
+001120* 0000-MAINLINE - ORDENA O DIARIO POR CONTA E CONFERE CADA CONTA
+001130* CONTRA O SALDO GRAVADO NO MESTRE.
+001140*-----------------------------------------------------------------
+001150 0000-MAINLINE.
+001160     PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+001170     SORT ARQ-ORDENADO ON ASCENDING KEY SDM-CONTA
+001180         USING MOVIMENTO
+001190         OUTPUT PROCEDURE 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT
+001200     PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT
+001210     STOP RUN.
+001220*-----------------------------------------------------------------
+001230* 1000-INICIAR - ABRE O MESTRE DE CONTAS E O RELATORIO DE
+001240* EXCECOES E IMPRIME O CABECALHO.
+001250*-----------------------------------------------------------------
+001260 1000-INICIAR.
+001270     DISPLAY "CONCILIA - INFORME A DATA AAAAMMDD (0=TODAS):"
+001280     ACCEPT CNC-DATA-PARM
+001290     OPEN INPUT CONTA-MESTRE
+001300     IF NOT CNC-CONTA-OK
+001310         DISPLAY "ERRO AO ABRIR CONTA-MESTRE. STATUS: "
+001320             CNC-STATUS-CONTA
+001330         STOP RUN
+001340     END-IF
+001350     OPEN OUTPUT RELATORIO
+001360     IF NOT CNC-REL-OK
+001370         DISPLAY "ERRO AO ABRIR O RELATORIO. STATUS: "
+001380             CNC-STATUS-REL
+001390         STOP RUN
+001400     END-IF
+001410     MOVE SPACES TO REL-LINHA
+001420     STRING "RELATORIO DE EXCECOES - CONCILIACAO DIARIA"
+001430         DELIMITED BY SIZE INTO REL-LINHA
+001440     WRITE REL-LINHA
+001450     MOVE SPACES TO REL-LINHA
+001460     WRITE REL-LINHA.
+001470 1000-INICIAR-EXIT.
+001480     EXIT.
+001490*-----------------------------------------------------------------
+001500* 2000-PROCESSAR - PROCEDIMENTO DE SAIDA DO SORT. PERCORRE O
+001510* DIARIO JA ORDENADO POR CONTA E ACIONA A CONFERENCIA A CADA
+001520* QUEBRA DE CONTA.
+001530*-----------------------------------------------------------------
+001540 2000-PROCESSAR.
+001550     PERFORM 8000-RETORNAR THRU 8000-RETORNAR-EXIT
+001560     PERFORM 2100-TRATAR-REGISTRO THRU 2100-TRATAR-REGISTRO-EXIT
+001570         UNTIL CNC-FIM-ARQUIVO
+001580     IF CNC-CONTA-ATUAL NOT = ZERO
+001590         PERFORM 2200-CONFERIR THRU 2200-CONFERIR-EXIT
+001600     END-IF.
+001610 2000-PROCESSAR-EXIT.
+001620     EXIT.
+
+001630 2100-TRATAR-REGISTRO.
+001640     IF SDM-CONTA NOT = CNC-CONTA-ATUAL
+001650         IF CNC-CONTA-ATUAL NOT = ZERO
+001660             PERFORM 2200-CONFERIR THRU 2200-CONFERIR-EXIT
+001670         END-IF
+001680         MOVE SDM-CONTA TO CNC-CONTA-ATUAL
+001690         MOVE ZERO TO CNC-TOT-DEP
+001700         MOVE ZERO TO CNC-TOT-SAQ
+001710         MOVE ZERO TO CNC-TOT-TRANSF-DEB
+001720         MOVE ZERO TO CNC-TOT-TRANSF-CRED
+001730         MOVE ZERO TO CNC-TOT-JUROS
+001740     END-IF
+001750     IF CNC-DATA-PARM = ZERO OR SDM-DATA = CNC-DATA-PARM
+001760         IF SDM-TIPO-DEPOSITO
+001770             ADD SDM-VALOR TO CNC-TOT-DEP
+001780         END-IF
+001790         IF SDM-TIPO-SAQUE
+001800             ADD SDM-VALOR TO CNC-TOT-SAQ
+001810         END-IF
+001820         IF SDM-TIPO-TRANSF-DEBITO
+001830             ADD SDM-VALOR TO CNC-TOT-TRANSF-DEB
+001840         END-IF
+001850         IF SDM-TIPO-TRANSF-CREDITO
+001860             ADD SDM-VALOR TO CNC-TOT-TRANSF-CRED
+001870         END-IF
+001880         IF SDM-TIPO-JUROS
+001890             ADD SDM-VALOR TO CNC-TOT-JUROS
+001900         END-IF
+001910     END-IF
+001920     PERFORM 8000-RETORNAR THRU 8000-RETORNAR-EXIT.
+001930 2100-TRATAR-REGISTRO-EXIT.
+001940     EXIT.
+001950*-----------------------------------------------------------------
+001960* 2200-CONFERIR - COMPARA O SALDO CALCULADO A PARTIR DO DIARIO
+001970* COM O SALDO GRAVADO NO MESTRE DE CONTAS PARA A CONTA CORRENTE.
+001980*-----------------------------------------------------------------
+001990 2200-CONFERIR.
+002000     COMPUTE CNC-SALDO-CALC = CNC-TOT-DEP - CNC-TOT-SAQ
+002010         - CNC-TOT-TRANSF-DEB + CNC-TOT-TRANSF-CRED
+002020         + CNC-TOT-JUROS
+002030     MOVE CNC-CONTA-ATUAL TO CONTA-NUMERO
+002040     READ CONTA-MESTRE
+002050         INVALID KEY
+002060             MOVE ZERO TO CONTA-SALDO
+002070     END-READ
+002080     MOVE CONTA-SALDO TO CNC-SALDO-MESTRE
+002090     COMPUTE CNC-DIFERENCA = CNC-SALDO-CALC - CNC-SALDO-MESTRE
+002100     IF CNC-DIFERENCA NOT = ZERO
+002110         ADD 1 TO CNC-QTDE-DIVERG
+002120         PERFORM 2300-DIVERGENCIA THRU 2300-DIVERGENCIA-EXIT
+002130     END-IF.
+002140 2200-CONFERIR-EXIT.
+002150     EXIT.
+
+002160 2300-DIVERGENCIA.
+002170     MOVE SPACES TO CNC-LINHA-DET
+002180     MOVE CNC-CONTA-ATUAL TO DET-CONTA
+002190     MOVE CNC-SALDO-CALC TO DET-SALDO-CALC
+002200     MOVE CNC-SALDO-MESTRE TO DET-SALDO-MESTRE
+002210     MOVE CNC-DIFERENCA TO DET-DIFERENCA
+002220     WRITE REL-LINHA FROM CNC-LINHA-DET.
+002230 2300-DIVERGENCIA-EXIT.
+002240     EXIT.
+002250*-----------------------------------------------------------------
+002260* 3000-FINALIZAR - IMPRIME O RESUMO E FECHA OS ARQUIVOS.
+002270*-----------------------------------------------------------------
+002280 3000-FINALIZAR.
+002290     MOVE SPACES TO REL-LINHA
+002300     WRITE REL-LINHA
+002310     MOVE SPACES TO CNC-LINHA-RESUMO
+002320     MOVE "TOTAL DE CONTAS DIVERGENTES:" TO RES-ROTULO
+002330     MOVE CNC-QTDE-DIVERG TO RES-VALOR
+002340     WRITE REL-LINHA FROM CNC-LINHA-RESUMO
+002350     CLOSE CONTA-MESTRE
+002360     CLOSE RELATORIO.
+002370 3000-FINALIZAR-EXIT.
+002380     EXIT.
+002390*-----------------------------------------------------------------
+002400* 8000-RETORNAR - DEVOLVE O PROXIMO REGISTRO DO DIARIO JA
+002410* ORDENADO POR CONTA.
+002420*-----------------------------------------------------------------
+002430 8000-RETORNAR.
+002440     RETURN ARQ-ORDENADO
+002450         AT END
+002460             MOVE "S" TO CNC-SW-FIM
+002470     END-RETURN.
+002480 8000-RETORNAR-EXIT.
+002490     EXIT.
+
+002500 END PROGRAM CONCILIA.
