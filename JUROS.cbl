@@ -0,0 +1,202 @@
+
+000010*-----------------------------------------------------------------
+000020* PROPOSITO: RODAR MENSALMENTE, APLICANDO A CADA CONTA DO MESTRE
+000030*            DE CONTAS (CONTA-MESTRE) A SUA TAXA DE JUROS
+000040*            CADASTRADA (CONTA-TAXA-JUROS), CREDITANDO O VALOR
+000050*            CALCULADO NO SALDO E REGISTRANDO O LANCAMENTO NO
+000060*            DIARIO DE MOVIMENTOS.
+000070*-----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090* 2026-08-09 LS  PROGRAMA CRIADO.
+000100* 2026-08-09 LS  DET-TAXA AMPLIADO PARA PIC ZZ9.99 PARA COMPORTAR
+000110*                OS 3 DIGITOS INTEIROS DE CONTA-TAXA-JUROS (ANTES
+000120*                TRUNCAVA TAXAS A PARTIR DE 100,00).
+000130* 2026-08-09 LS  INCLUIDA CONFERENCIA DO FILE STATUS DE CADA OPEN,
+000140*                COM ENCERRAMENTO DO JOB SE ALGUM ARQUIVO NAO
+000150*                ABRIR. AS LINHAS DE RESUMO COM QUANTIDADE PASSAM
+000160*                A USAR RES-QTDE (PIC ZZZZ9), EM VEZ DE RES-VALOR,
+000170*                QUE E A IMAGEM MONETARIA DO MESMO CAMPO.
+000180*-----------------------------------------------------------------
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. JUROS.
+000210 AUTHOR. DEPARTAMENTO DE SISTEMAS.
+000220 INSTALLATION. BANCO.
+000230 DATE-WRITTEN. 09/08/2026.
+000240 DATE-COMPILED.
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT CONTA-MESTRE ASSIGN TO "CONTAS"
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS DYNAMIC
+000310         RECORD KEY IS CONTA-NUMERO
+000320         FILE STATUS IS JUR-STATUS-CONTA.
+000330     SELECT MOVIMENTO ASSIGN TO "MOVTO"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS JUR-STATUS-MOV.
+000360     SELECT RELATORIO ASSIGN TO "JUROS"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS JUR-STATUS-REL.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  CONTA-MESTRE.
+000420     COPY CONTAREG.
+000430 FD  MOVIMENTO.
+000440     COPY MOVREG.
+000450 FD  RELATORIO.
+000460 01  REL-LINHA                   PIC X(80).
+000470 WORKING-STORAGE SECTION.
+000480*-----------------------------------------------------------------
+000490* AREA DE CONTROLE DE ARQUIVOS
+000500*-----------------------------------------------------------------
+000510  77  JUR-STATUS-CONTA           PIC X(02).
+000520      88  JUR-CONTA-OK                VALUE "00".
+000530  77  JUR-STATUS-MOV             PIC X(02).
+000540      88  JUR-MOV-OK                  VALUE "00".
+000550  77  JUR-STATUS-REL             PIC X(02).
+000560      88  JUR-REL-OK                  VALUE "00".
+000570  77  JUR-SW-FIM                 PIC X(01) VALUE "N".
+000580      88  JUR-FIM-ARQUIVO             VALUE "S".
+000590*-----------------------------------------------------------------
+000600* AREA DE CALCULO DOS JUROS
+000610*-----------------------------------------------------------------
+000620  77  JUR-VALOR-JUROS            PIC 9(10)V99 VALUE ZERO.
+000630  77  JUR-QTDE-CONTAS            PIC 9(05) VALUE ZERO.
+000640  77  JUR-QTDE-CREDITADAS        PIC 9(05) VALUE ZERO.
+000650  77  JUR-TOT-JUROS              PIC 9(10)V99 VALUE ZERO.
+000660 01  JUR-LINHA-DET.
+000670     05  FILLER                  PIC X(02) VALUE SPACES.
+000680     05  DET-CONTA                PIC 9(08).
+000690     05  FILLER                  PIC X(02) VALUE SPACES.
+000700     05  DET-TAXA                 PIC ZZ9.99.
+000710     05  FILLER                  PIC X(02) VALUE SPACES.
+000720     05  DET-JUROS                PIC Z(09)9.99.
+000730     05  FILLER                  PIC X(02) VALUE SPACES.
+000740     05  DET-SALDO-NOVO           PIC Z(09)9.99.
+000750 01  JUR-LINHA-RESUMO.
+000760     05  FILLER                  PIC X(20) VALUE SPACES.
+000770     05  RES-ROTULO               PIC X(30).
+000780     05  RES-VALOR                PIC Z(09)9.99.
+000790     05  RES-QTDE REDEFINES RES-VALOR
+000800                                  PIC ZZZZ9.
+000810 PROCEDURE DIVISION.
+000820*-----------------------------------------------------------------
+000830* 0000-MAINLINE - PERCORRE O MESTRE DE CONTAS CREDITANDO OS JUROS
+000840* DEVIDOS A CADA CONTA.
+000850*-----------------------------------------------------------------
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+000880     PERFORM 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT
+000890         UNTIL JUR-FIM-ARQUIVO
+000900     PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT
+000910     STOP RUN.
+000920*-----------------------------------------------------------------
+000930* 1000-INICIAR - ABRE OS ARQUIVOS E IMPRIME O CABECALHO.
+000940*-----------------------------------------------------------------
+000950 1000-INICIAR.
+000960     OPEN I-O CONTA-MESTRE
+000970     IF NOT JUR-CONTA-OK
+000980         DISPLAY "ERRO AO ABRIR CONTA-MESTRE. STATUS: "
+000990             JUR-STATUS-CONTA
+001000         STOP RUN
+001010     END-IF
+001020     OPEN EXTEND MOVIMENTO
+001030     IF NOT JUR-MOV-OK
+001040         DISPLAY "ERRO AO ABRIR O DIARIO DE MOVIMENTOS. STATUS: "
+001050             JUR-STATUS-MOV
+001060         STOP RUN
+001070     END-IF
+001080     OPEN OUTPUT RELATORIO
+001090     IF NOT JUR-REL-OK
+001100         DISPLAY "ERRO AO ABRIR O RELATORIO. STATUS: "
+001110             JUR-STATUS-REL
+001120         STOP RUN
+001130     END-IF
+001140     MOVE SPACES TO REL-LINHA
+001150     STRING "CREDITO DE JUROS MENSAL - CONTAS CREDITADAS"
+001160         DELIMITED BY SIZE INTO REL-LINHA
+001170     WRITE REL-LINHA
+001180     MOVE SPACES TO REL-LINHA
+001190     WRITE REL-LINHA
+001200     PERFORM 8000-LER-CONTA THRU 8000-LER-CONTA-EXIT.
+001210 1000-INICIAR-EXIT.
+001220     EXIT.
+001230*-----------------------------------------------------------------
+001240* 2000-PROCESSAR - CALCULA E CREDITA OS JUROS DA CONTA CORRENTE,
+001250* QUANDO HOUVER TAXA CADASTRADA E SALDO POSITIVO.
+001260*-----------------------------------------------------------------
+001270 2000-PROCESSAR.
+001280     ADD 1 TO JUR-QTDE-CONTAS
+001290     IF CONTA-TAXA-JUROS > ZERO AND CONTA-SALDO > ZERO
+001300         PERFORM 2100-CREDITAR THRU 2100-CREDITAR-EXIT
+001310     END-IF
+001320     PERFORM 8000-LER-CONTA THRU 8000-LER-CONTA-EXIT.
+001330 2000-PROCESSAR-EXIT.
+001340     EXIT.
+
+001350 2100-CREDITAR.
+001360     COMPUTE JUR-VALOR-JUROS ROUNDED =
+001370         CONTA-SALDO * CONTA-TAXA-JUROS / 100
+001380     IF JUR-VALOR-JUROS > ZERO
+001390         ADD JUR-VALOR-JUROS TO CONTA-SALDO
+001400         REWRITE CONTA-REG
+001410         MOVE CONTA-NUMERO   TO MOV-CONTA
+001420         MOVE "09"           TO MOV-TIPO
+001430         MOVE JUR-VALOR-JUROS TO MOV-VALOR
+001440         MOVE CONTA-SALDO    TO MOV-SALDO-APOS
+001450         MOVE ZERO           TO MOV-CONTA-RELAC
+001460         ACCEPT MOV-DATA FROM DATE YYYYMMDD
+001470         ACCEPT MOV-HORA FROM TIME
+001480         WRITE MOV-REG
+001490         ADD 1 TO JUR-QTDE-CREDITADAS
+001500         ADD JUR-VALOR-JUROS TO JUR-TOT-JUROS
+001510         PERFORM 2200-DETALHE THRU 2200-DETALHE-EXIT
+001520     END-IF.
+001530 2100-CREDITAR-EXIT.
+001540     EXIT.
+
+001550 2200-DETALHE.
+001560     MOVE SPACES TO JUR-LINHA-DET
+001570     MOVE CONTA-NUMERO TO DET-CONTA
+001580     MOVE CONTA-TAXA-JUROS TO DET-TAXA
+001590     MOVE JUR-VALOR-JUROS TO DET-JUROS
+001600     MOVE CONTA-SALDO TO DET-SALDO-NOVO
+001610     WRITE REL-LINHA FROM JUR-LINHA-DET.
+001620 2200-DETALHE-EXIT.
+001630     EXIT.
+001640*-----------------------------------------------------------------
+001650* 3000-FINALIZAR - IMPRIME O RESUMO E FECHA OS ARQUIVOS.
+001660*-----------------------------------------------------------------
+001670 3000-FINALIZAR.
+001680     MOVE SPACES TO REL-LINHA
+001690     WRITE REL-LINHA
+001700     MOVE SPACES TO JUR-LINHA-RESUMO
+001710     MOVE "TOTAL DE CONTAS ANALISADAS:" TO RES-ROTULO
+001720     MOVE JUR-QTDE-CONTAS TO RES-QTDE
+001730     WRITE REL-LINHA FROM JUR-LINHA-RESUMO
+001740     MOVE SPACES TO JUR-LINHA-RESUMO
+001750     MOVE "TOTAL DE CONTAS CREDITADAS:" TO RES-ROTULO
+001760     MOVE JUR-QTDE-CREDITADAS TO RES-QTDE
+001770     WRITE REL-LINHA FROM JUR-LINHA-RESUMO
+001780     MOVE SPACES TO JUR-LINHA-RESUMO
+001790     MOVE "TOTAL DE JUROS CREDITADOS:" TO RES-ROTULO
+001800     MOVE JUR-TOT-JUROS TO RES-VALOR
+001810     WRITE REL-LINHA FROM JUR-LINHA-RESUMO
+001820     CLOSE CONTA-MESTRE
+001830     CLOSE MOVIMENTO
+001840     CLOSE RELATORIO.
+001850 3000-FINALIZAR-EXIT.
+001860     EXIT.
+001870*-----------------------------------------------------------------
+001880* 8000-LER-CONTA - LE SEQUENCIALMENTE O PROXIMO REGISTRO DO
+001890* MESTRE DE CONTAS E SINALIZA O FIM DE ARQUIVO.
+001900*-----------------------------------------------------------------
+001910 8000-LER-CONTA.
+001920     READ CONTA-MESTRE NEXT RECORD
+001930         AT END
+001940             MOVE "S" TO JUR-SW-FIM
+001950     END-READ.
+001960 8000-LER-CONTA-EXIT.
+001970     EXIT.
+
+001980 END PROGRAM JUROS.
