@@ -0,0 +1,277 @@
+
+000010*-----------------------------------------------------------------
+000020* PROPOSITO: EMITIR O EXTRATO DIARIO DE UMA CONTA A PARTIR DO
+000030*            DIARIO DE MOVIMENTOS (MOVIMENTO) GERADO PELO CAIXA,
+000040*            LISTANDO CADA LANCAMENTO COM O SALDO CORRENTE E
+000050*            TOTALIZANDO SALDO DE ABERTURA, DEPOSITOS, SAQUES E
+000060*            SALDO DE FECHAMENTO.
+000070*-----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090* 2026-08-09 LS  PROGRAMA CRIADO.
+000100* 2026-08-09 LS  PASSA A RECONHECER TRANSFERENCIA (DEBITO/CREDITO)
+000110*                E JUROS NO SALDO DE ABERTURA, NOS TOTAIS E NO
+000120*                DETALHE, ALEM DE DEPOSITO E SAQUE.
+000130* 2026-08-09 LS  INCLUIDA CONFERENCIA DO FILE STATUS DE CADA OPEN,
+000140*                COM ENCERRAMENTO DO JOB SE ALGUM ARQUIVO NAO
+000150*                ABRIR.
+000160*-----------------------------------------------------------------
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. EXTRATO.
+000190 AUTHOR. DEPARTAMENTO DE SISTEMAS.
+000200 INSTALLATION. BANCO.
+000210 DATE-WRITTEN. 09/08/2026.
+000220 DATE-COMPILED.
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT MOVIMENTO ASSIGN TO "MOVTO"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS EXT-STATUS-MOV.
+000290     SELECT RELATORIO ASSIGN TO "EXTRATO"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS EXT-STATUS-REL.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  MOVIMENTO.
+000350     COPY MOVREG.
+000360 FD  RELATORIO.
+000370 01  REL-LINHA                   PIC X(80).
+000380 WORKING-STORAGE SECTION.
+000390*-----------------------------------------------------------------
+000400* AREA DE CONTROLE DE ARQUIVOS
+000410*-----------------------------------------------------------------
+000420  77  EXT-STATUS-MOV             PIC X(02).
+000430      88  EXT-MOV-OK                  VALUE "00".
+000440  77  EXT-STATUS-REL             PIC X(02).
+000450      88  EXT-REL-OK                  VALUE "00".
+000460  77  EXT-SW-FIM                 PIC X(01) VALUE "N".
+000470      88  EXT-FIM-ARQUIVO             VALUE "S".
+000480  77  EXT-SW-PRIMEIRO            PIC X(01) VALUE "S".
+000490      88  EXT-PRIMEIRO-MOV            VALUE "S".
+000500*-----------------------------------------------------------------
+000510* PARAMETROS DE SELECAO
+000520*-----------------------------------------------------------------
+000530  77  EXT-CONTA-PARM             PIC 9(08) VALUE ZERO.
+000540  77  EXT-DATA-PARM              PIC 9(08) VALUE ZERO.
+000550*-----------------------------------------------------------------
+000560* ACUMULADORES DO EXTRATO
+000570*-----------------------------------------------------------------
+000580  77  EXT-SDO-ABERTURA           PIC S9(10)V99 VALUE ZERO.
+000590  77  EXT-SDO-FINAL              PIC S9(10)V99 VALUE ZERO.
+000600  77  EXT-TOT-DEPOSITOS          PIC 9(10)V99 VALUE ZERO.
+000610  77  EXT-TOT-SAQUES             PIC 9(10)V99 VALUE ZERO.
+000620  77  EXT-TOT-TRANSF-DEB         PIC 9(10)V99 VALUE ZERO.
+000630  77  EXT-TOT-TRANSF-CRED        PIC 9(10)V99 VALUE ZERO.
+000640  77  EXT-TOT-JUROS              PIC 9(10)V99 VALUE ZERO.
+000650  77  EXT-QTDE-MOV               PIC 9(05) VALUE ZERO.
+000660 01  EXT-LINHA-DET.
+000670     05  FILLER                  PIC X(02) VALUE SPACES.
+000680     05  DET-DATA                PIC 9(08).
+000690     05  FILLER                  PIC X(02) VALUE SPACES.
+000700     05  DET-HORA                PIC 9(08).
+000710     05  FILLER                  PIC X(02) VALUE SPACES.
+000720     05  DET-TIPO                PIC X(12).
+000730     05  FILLER                  PIC X(02) VALUE SPACES.
+000740     05  DET-VALOR               PIC -9(10).99.
+000750     05  FILLER                  PIC X(02) VALUE SPACES.
+000760     05  DET-SALDO               PIC -9(10).99.
+000770 01  EXT-LINHA-RESUMO.
+000780     05  FILLER                  PIC X(20) VALUE SPACES.
+000790     05  RES-ROTULO              PIC X(20).
+000800     05  RES-VALOR               PIC -9(10).99.
+000810 PROCEDURE DIVISION.
+000820*-----------------------------------------------------------------
+000830* 0000-MAINLINE - COORDENA A GERACAO DO EXTRATO.
+000840*-----------------------------------------------------------------
+000850 0000-MAINLINE.
+000860     PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+000870     PERFORM 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT
+000880         UNTIL EXT-FIM-ARQUIVO
+000890     PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT
+000900     STOP RUN.
+000910*-----------------------------------------------------------------
+000920* 1000-INICIAR - ABRE ARQUIVOS, LE PARAMETROS DE SELECAO E
+000930* IMPRIME O CABECALHO DO EXTRATO.
+000940*-----------------------------------------------------------------
+000950 1000-INICIAR.
+000960     DISPLAY "EXTRATO - INFORME O NUMERO DA CONTA:"
+000970     ACCEPT EXT-CONTA-PARM
+000980     DISPLAY "EXTRATO - INFORME A DATA AAAAMMDD (0=TODAS):"
+000990     ACCEPT EXT-DATA-PARM
+001000     OPEN INPUT MOVIMENTO
+001010     IF NOT EXT-MOV-OK
+001020         DISPLAY "ERRO AO ABRIR O DIARIO DE MOVIMENTOS. STATUS: "
+001030             EXT-STATUS-MOV
+001040         STOP RUN
+001050     END-IF
+001060     OPEN OUTPUT RELATORIO
+001070     IF NOT EXT-REL-OK
+001080         DISPLAY "ERRO AO ABRIR O RELATORIO. STATUS: "
+001090             EXT-STATUS-REL
+001100         STOP RUN
+001110     END-IF
+001120     PERFORM 1100-CABECALHO THRU 1100-CABECALHO-EXIT
+001130     PERFORM 8000-LER-MOV THRU 8000-LER-MOV-EXIT.
+001140 1000-INICIAR-EXIT.
+001150     EXIT.
+
+001160 1100-CABECALHO.
+001170     MOVE SPACES TO REL-LINHA
+001180     STRING "EXTRATO DA CONTA " EXT-CONTA-PARM
+001190         DELIMITED BY SIZE INTO REL-LINHA
+001200     WRITE REL-LINHA
+001210     MOVE SPACES TO REL-LINHA
+001220     WRITE REL-LINHA.
+001230 1100-CABECALHO-EXIT.
+001240     EXIT.
+001250*-----------------------------------------------------------------
+001260* 2000-PROCESSAR - FILTRA PELA CONTA/DATA INFORMADAS, ACUMULA OS
+001270* TOTAIS E IMPRIME A LINHA DE DETALHE DO MOVIMENTO.
+001280*-----------------------------------------------------------------
+001290 2000-PROCESSAR.
+001300     IF MOV-CONTA NOT EQUAL EXT-CONTA-PARM
+001310         GO TO 2000-PROCESSAR-LER
+001320     END-IF
+001330     IF EXT-DATA-PARM NOT = ZERO
+001340             AND MOV-DATA NOT = EXT-DATA-PARM
+001350         GO TO 2000-PROCESSAR-LER
+001360     END-IF
+001370     IF EXT-PRIMEIRO-MOV
+001380         PERFORM 2100-ABERTURA THRU 2100-ABERTURA-EXIT
+001390         MOVE "N" TO EXT-SW-PRIMEIRO
+001400     END-IF
+001410     PERFORM 2200-ACUMULAR THRU 2200-ACUMULAR-EXIT
+001420     PERFORM 2300-DETALHE THRU 2300-DETALHE-EXIT.
+001430 2000-PROCESSAR-LER.
+001440     PERFORM 8000-LER-MOV THRU 8000-LER-MOV-EXIT.
+001450 2000-PROCESSAR-EXIT.
+001460     EXIT.
+
+001470 2100-ABERTURA.
+001480     EVALUATE TRUE
+001490         WHEN MOV-TIPO-DEPOSITO
+001500             COMPUTE EXT-SDO-ABERTURA =
+001510                 MOV-SALDO-APOS - MOV-VALOR
+001520         WHEN MOV-TIPO-SAQUE
+001530             COMPUTE EXT-SDO-ABERTURA =
+001540                 MOV-SALDO-APOS + MOV-VALOR
+001550         WHEN MOV-TIPO-TRANSF-DEBITO
+001560             COMPUTE EXT-SDO-ABERTURA =
+001570                 MOV-SALDO-APOS + MOV-VALOR
+001580         WHEN MOV-TIPO-TRANSF-CREDITO
+001590             COMPUTE EXT-SDO-ABERTURA =
+001600                 MOV-SALDO-APOS - MOV-VALOR
+001610         WHEN MOV-TIPO-JUROS
+001620             COMPUTE EXT-SDO-ABERTURA =
+001630                 MOV-SALDO-APOS - MOV-VALOR
+001640         WHEN OTHER
+001650             MOVE MOV-SALDO-APOS TO EXT-SDO-ABERTURA
+001660     END-EVALUATE.
+001670 2100-ABERTURA-EXIT.
+001680     EXIT.
+
+001690 2200-ACUMULAR.
+001700     ADD 1 TO EXT-QTDE-MOV
+001710     IF MOV-TIPO-DEPOSITO
+001720         ADD MOV-VALOR TO EXT-TOT-DEPOSITOS
+001730     END-IF
+001740     IF MOV-TIPO-SAQUE
+001750         ADD MOV-VALOR TO EXT-TOT-SAQUES
+001760     END-IF
+001770     IF MOV-TIPO-TRANSF-DEBITO
+001780         ADD MOV-VALOR TO EXT-TOT-TRANSF-DEB
+001790     END-IF
+001800     IF MOV-TIPO-TRANSF-CREDITO
+001810         ADD MOV-VALOR TO EXT-TOT-TRANSF-CRED
+001820     END-IF
+001830     IF MOV-TIPO-JUROS
+001840         ADD MOV-VALOR TO EXT-TOT-JUROS
+001850     END-IF
+001860     MOVE MOV-SALDO-APOS TO EXT-SDO-FINAL.
+001870 2200-ACUMULAR-EXIT.
+001880     EXIT.
+
+001890 2300-DETALHE.
+001900     MOVE SPACES TO EXT-LINHA-DET
+001910     MOVE MOV-DATA TO DET-DATA
+001920     MOVE MOV-HORA TO DET-HORA
+001930     EVALUATE TRUE
+001940         WHEN MOV-TIPO-DEPOSITO
+001950             MOVE "DEPOSITO"    TO DET-TIPO
+001960         WHEN MOV-TIPO-SAQUE
+001970             MOVE "SAQUE"       TO DET-TIPO
+001980         WHEN MOV-TIPO-TRANSF-DEBITO
+001990             MOVE "TRANSF ENVIO" TO DET-TIPO
+002000         WHEN MOV-TIPO-TRANSF-CREDITO
+002010             MOVE "TRANSF RECBE" TO DET-TIPO
+002020         WHEN MOV-TIPO-JUROS
+002030             MOVE "JUROS"       TO DET-TIPO
+002040         WHEN OTHER
+002050             MOVE "OUTROS"      TO DET-TIPO
+002060     END-EVALUATE
+002070     MOVE MOV-VALOR TO DET-VALOR
+002080     MOVE MOV-SALDO-APOS TO DET-SALDO
+002090     WRITE REL-LINHA FROM EXT-LINHA-DET.
+002100 2300-DETALHE-EXIT.
+002110     EXIT.
+002120*-----------------------------------------------------------------
+002130* 3000-FINALIZAR - IMPRIME O RESUMO DO EXTRATO E FECHA OS
+002140* ARQUIVOS.
+002150*-----------------------------------------------------------------
+002160 3000-FINALIZAR.
+002170     IF EXT-PRIMEIRO-MOV
+002180         MOVE ZERO TO EXT-SDO-ABERTURA
+002190         MOVE ZERO TO EXT-SDO-FINAL
+002200     END-IF
+002210     PERFORM 3100-RESUMO THRU 3100-RESUMO-EXIT
+002220     CLOSE MOVIMENTO
+002230     CLOSE RELATORIO.
+002240 3000-FINALIZAR-EXIT.
+002250     EXIT.
+
+002260 3100-RESUMO.
+002270     MOVE SPACES TO REL-LINHA
+002280     WRITE REL-LINHA
+002290     MOVE SPACES TO EXT-LINHA-RESUMO
+002300     MOVE "SALDO DE ABERTURA:" TO RES-ROTULO
+002310     MOVE EXT-SDO-ABERTURA TO RES-VALOR
+002320     WRITE REL-LINHA FROM EXT-LINHA-RESUMO
+002330     MOVE SPACES TO EXT-LINHA-RESUMO
+002340     MOVE "TOTAL DE DEPOSITOS:" TO RES-ROTULO
+002350     MOVE EXT-TOT-DEPOSITOS TO RES-VALOR
+002360     WRITE REL-LINHA FROM EXT-LINHA-RESUMO
+002370     MOVE SPACES TO EXT-LINHA-RESUMO
+002380     MOVE "TOTAL DE SAQUES:" TO RES-ROTULO
+002390     MOVE EXT-TOT-SAQUES TO RES-VALOR
+002400     WRITE REL-LINHA FROM EXT-LINHA-RESUMO
+002410     MOVE SPACES TO EXT-LINHA-RESUMO
+002420     MOVE "TRANSF. ENVIADAS:" TO RES-ROTULO
+002430     MOVE EXT-TOT-TRANSF-DEB TO RES-VALOR
+002440     WRITE REL-LINHA FROM EXT-LINHA-RESUMO
+002450     MOVE SPACES TO EXT-LINHA-RESUMO
+002460     MOVE "TRANSF. RECEBIDAS:" TO RES-ROTULO
+002470     MOVE EXT-TOT-TRANSF-CRED TO RES-VALOR
+002480     WRITE REL-LINHA FROM EXT-LINHA-RESUMO
+002490     MOVE SPACES TO EXT-LINHA-RESUMO
+002500     MOVE "TOTAL DE JUROS:" TO RES-ROTULO
+002510     MOVE EXT-TOT-JUROS TO RES-VALOR
+002520     WRITE REL-LINHA FROM EXT-LINHA-RESUMO
+002530     MOVE SPACES TO EXT-LINHA-RESUMO
+002540     MOVE "SALDO DE FECHAMENTO:" TO RES-ROTULO
+002550     MOVE EXT-SDO-FINAL TO RES-VALOR
+002560     WRITE REL-LINHA FROM EXT-LINHA-RESUMO.
+002570 3100-RESUMO-EXIT.
+002580     EXIT.
+002590*-----------------------------------------------------------------
+002600* 8000-LER-MOV - LE O PROXIMO REGISTRO DO DIARIO DE MOVIMENTOS E
+002610* SINALIZA O FIM DE ARQUIVO.
+002620*-----------------------------------------------------------------
+002630 8000-LER-MOV.
+002640     READ MOVIMENTO
+002650         AT END
+002660             MOVE "S" TO EXT-SW-FIM
+002670     END-READ.
+002680 8000-LER-MOV-EXIT.
+002690     EXIT.
+
+002700 END PROGRAM EXTRATO.
