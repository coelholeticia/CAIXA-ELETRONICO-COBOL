@@ -0,0 +1,23 @@
+//JUROS    JOB (ACCTNO),'CREDITO DE JUROS MENSAL',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* JUROS - CREDITO MENSAL DE JUROS DO CAIXA ELETRONICO          *
+//*                                                               *
+//* PERCORRE O MESTRE DE CONTAS (CONTAS) E, PARA CADA CONTA COM  *
+//* TAXA DE JUROS CADASTRADA E SALDO POSITIVO, CREDITA O VALOR   *
+//* CALCULADO E LANCA O JUROS NO DIARIO DE MOVIMENTOS (MOVTO).   *
+//* EMITE UM RELATORIO DAS CONTAS CREDITADAS.                    *
+//*                                                               *
+//* EXECUTAR NO FECHAMENTO MENSAL, APOS O CONCILIA DO ULTIMO DIA *
+//* UTIL DO MES.                                                 *
+//*-------------------------------------------------------------*
+//PASSO010 EXEC PGM=JUROS
+//STEPLIB  DD  DSN=BANCO.CAIXA.LOAD,DISP=SHR
+//CONTAS   DD  DSN=BANCO.CAIXA.CONTAS,DISP=OLD
+//MOVTO    DD  DSN=BANCO.CAIXA.MOVTO,DISP=MOD
+//JUROS    DD  DSN=BANCO.CAIXA.JUROS.REL.D&SYSUID,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
