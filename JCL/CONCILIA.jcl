@@ -0,0 +1,31 @@
+//CONCILIA JOB (ACCTNO),'CONCILIACAO DIARIA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* CONCILIA - RECONCILIACAO DE FIM DE DIA DO CAIXA ELETRONICO   *
+//*                                                               *
+//* TOTALIZA OS DEPOSITOS E SAQUES LANCADOS NO DIARIO DE         *
+//* MOVIMENTOS (MOVTO) POR CONTA E CONFERE O SALDO CALCULADO     *
+//* CONTRA O SALDO GRAVADO NO MESTRE DE CONTAS (CONTAS). AS       *
+//* CONTAS DIVERGENTES SAO LISTADAS NO RELATORIO DE EXCECOES.    *
+//*                                                               *
+//* EXECUTAR APOS O ENCERRAMENTO DO EXPEDIENTE, QUANDO NAO HA    *
+//* ATUALIZACAO CONCORRENTE DO MESTRE DE CONTAS PELO CAIXA.      *
+//*                                                               *
+//* SYSIN (CARTAO 1): DATA AAAAMMDD DO EXPEDIENTE A CONFERIR,    *
+//* ZERO PARA CONFERIR TODO O HISTORICO DO DIARIO. AJUSTAR A     *
+//* DATA ABAIXO PARA O DIA SENDO ENCERRADO ANTES DE SUBMETER.    *
+//*-------------------------------------------------------------*
+//PASSO010 EXEC PGM=CONCILIA
+//STEPLIB  DD  DSN=BANCO.CAIXA.LOAD,DISP=SHR
+//MOVTO    DD  DSN=BANCO.CAIXA.MOVTO,DISP=SHR
+//CONTAS   DD  DSN=BANCO.CAIXA.CONTAS,DISP=SHR
+//SORTWK1  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//CONCILIA DD  DSN=BANCO.CAIXA.CONCILIA.REL.D&SYSUID,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//SYSIN    DD  *
+00000000
+/*
