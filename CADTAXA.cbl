@@ -0,0 +1,109 @@
+
+000010*-----------------------------------------------------------------
+000020* PROPOSITO: MANUTENCAO DA TAXA DE JUROS MENSAL (CONTA-TAXA-JUROS)
+000030*            CADASTRADA PARA CADA CONTA NO MESTRE DE CONTAS
+000040*            (CONTA-MESTRE). USADO PELA AREA RESPONSAVEL PARA
+000050*            REGISTRAR OU ALTERAR A TAXA ANTES DA RODADA MENSAL
+000060*            DE CREDITO DE JUROS (JUROS).
+000070*-----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090* 2026-08-09 LS  PROGRAMA CRIADO.
+000100* 2026-08-09 LS  INCLUIDA CONFERENCIA DO FILE STATUS DO OPEN, COM
+000110*                ENCERRAMENTO DO JOB SE O MESTRE DE CONTAS NAO
+000120*                ABRIR.
+000130*-----------------------------------------------------------------
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. CADTAXA.
+000160 AUTHOR. DEPARTAMENTO DE SISTEMAS.
+000170 INSTALLATION. BANCO.
+000180 DATE-WRITTEN. 09/08/2026.
+000190 DATE-COMPILED.
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT CONTA-MESTRE ASSIGN TO "CONTAS"
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS CONTA-NUMERO
+000270         FILE STATUS IS CAD-STATUS-CONTA.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  CONTA-MESTRE.
+000310     COPY CONTAREG.
+000320 WORKING-STORAGE SECTION.
+000330*-----------------------------------------------------------------
+000340* AREA DE CONTROLE
+000350*-----------------------------------------------------------------
+000360  77  CAD-STATUS-CONTA           PIC X(02).
+000370      88  CAD-CONTA-OK                VALUE "00".
+000380  77  CAD-SW-FIM                 PIC X(01) VALUE "N".
+000390      88  CAD-FIM-MANUTENCAO         VALUE "S".
+000400  77  CAD-CONTA-ENT              PIC 9(08) VALUE ZERO.
+000410  77  CAD-TAXA-ENT               PIC 9(03)V99 VALUE ZERO.
+000420 PROCEDURE DIVISION.
+000430*-----------------------------------------------------------------
+000440* 0000-MAINLINE - REPETE A MANUTENCAO DE CONTA EM CONTA ATE O
+000450* OPERADOR DIGITAR ZERO NO NUMERO DA CONTA.
+000460*-----------------------------------------------------------------
+000470 0000-MAINLINE.
+000480     PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+000490     PERFORM 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT
+000500         UNTIL CAD-FIM-MANUTENCAO
+000510     PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT
+000520     STOP RUN.
+000530*-----------------------------------------------------------------
+000540* 1000-INICIAR - ABRE O MESTRE DE CONTAS E EXIBE O CABECALHO.
+000550*-----------------------------------------------------------------
+000560 1000-INICIAR.
+000570     OPEN I-O CONTA-MESTRE
+000580     IF NOT CAD-CONTA-OK
+000590         DISPLAY "ERRO AO ABRIR CONTA-MESTRE. STATUS: "
+000600             CAD-STATUS-CONTA
+000610         STOP RUN
+000620     END-IF
+000630     DISPLAY "----------------------------------------"
+000640     DISPLAY "- MANUTENCAO DA TAXA DE JUROS MENSAL    -"
+000650     DISPLAY "----------------------------------------".
+000660 1000-INICIAR-EXIT.
+000670     EXIT.
+000680*-----------------------------------------------------------------
+000690* 2000-PROCESSAR - SOLICITA O NUMERO DA CONTA (ZERO ENCERRA) E
+000700* ACIONA A ATUALIZACAO DA TAXA QUANDO A CONTA EXISTE NO MESTRE.
+000710*-----------------------------------------------------------------
+000720 2000-PROCESSAR.
+000730     DISPLAY "DIGITE O NUMERO DA CONTA (ZERO PARA ENCERRAR):"
+000740     ACCEPT CAD-CONTA-ENT
+000750     IF CAD-CONTA-ENT = ZERO
+000760         MOVE "S" TO CAD-SW-FIM
+000770     ELSE
+000780         MOVE CAD-CONTA-ENT TO CONTA-NUMERO
+000790         READ CONTA-MESTRE
+000800             INVALID KEY
+000810                 DISPLAY "CONTA NAO ENCONTRADA."
+000820             NOT INVALID KEY
+000830                 PERFORM 2100-ATUALIZAR-TAXA
+000840                     THRU 2100-ATUALIZAR-TAXA-EXIT
+000850         END-READ
+000860     END-IF.
+000870 2000-PROCESSAR-EXIT.
+000880     EXIT.
+
+000890 2100-ATUALIZAR-TAXA.
+000900     DISPLAY "TAXA DE JUROS MENSAL ATUAL: " CONTA-TAXA-JUROS
+000910     DISPLAY "DIGITE A NOVA TAXA DE JUROS MENSAL (EX: 001.50):"
+000920     ACCEPT CAD-TAXA-ENT
+000930     MOVE CAD-TAXA-ENT TO CONTA-TAXA-JUROS
+000940     REWRITE CONTA-REG
+000950     DISPLAY "TAXA ATUALIZADA COM SUCESSO.".
+000960 2100-ATUALIZAR-TAXA-EXIT.
+000970     EXIT.
+000980*-----------------------------------------------------------------
+000990* 3000-FINALIZAR - FECHA O MESTRE DE CONTAS.
+001000*-----------------------------------------------------------------
+001010 3000-FINALIZAR.
+001020     CLOSE CONTA-MESTRE
+001030     DISPLAY "MANUTENCAO DE TAXAS ENCERRADA.".
+001040 3000-FINALIZAR-EXIT.
+001050     EXIT.
+
+001060 END PROGRAM CADTAXA.
