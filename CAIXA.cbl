@@ -1,16 +1,360 @@
 
       * Author: LETÍCIA
       *                         CAIXA ELETRONICO
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 - SALDO PASSA A SER PERSISTIDO NO ARQUIVO MESTRE DE
+      *              CONTAS (CONTA-MESTRE), EM VEZ DE SE PERDER A CADA
+      *              STOP RUN.
+      * 2026-08-09 - INCLUIDA A CONTA (WS-CONTA) COMO CHAVE DE ACESSO AO
+      *              MESTRE, PERMITINDO ATENDER MAIS DE UM CLIENTE.
+      * 2026-08-09 - TODO DEPOSITO/SAQUE PASSA A SER REGISTRADO NO
+      *              DIARIO DE MOVIMENTOS (MOVIMENTO) PARA AUDITORIA.
+      * 2026-08-09 - INCLUIDO LOGIN COM CONTA + SENHA (CONTA-PIN) ANTES
+      *              DE LIBERAR O MENU, COM LIMITE DE TENTATIVAS. A
+      *              ANTIGA IDENTIFICACAO SOMENTE POR NUMERO DE CONTA
+      *              (P012-LOCALIZAR-CONTA) FOI ABSORVIDA PELO NOVO
+      *              PARAGRAFO DE LOGIN (P014-LOGIN).
+      * 2026-08-09 - O SAQUE PASSA A CONFERIR E BAIXAR O ESTOQUE DE
+      *              CEDULAS (CEDULAS-MESTRE) EM VEZ DE SO ABATER O
+      *              SALDO.
+      * 2026-08-09 - O VALOR DO DEPOSITO E DO SAQUE PASSA A SER VALIDADO
+      *              (NUMERICO E MAIOR QUE ZERO) ANTES DE ENTRAR NO
+      *              COMPUTE, COM NOVA SOLICITACAO EM CASO DE ENTRADA
+      *              INVALIDA.
+      * 2026-08-09 - INCLUIDA A OPCAO 5-TRANSFERENCIA, QUE DEBITA A
+      *              CONTA CORRENTE, CREDITA A CONTA DE DESTINO NO
+      *              MESTRE DE CONTAS E GRAVA OS DOIS LANCAMENTOS
+      *              LIGADOS NO DIARIO DE MOVIMENTOS (MOV-CONTA-RELAC).
+      * 2026-08-09 - A VALIDACAO DE DEPOSITO/SAQUE/TRANSFERENCIA PASSA A
+      *              ACEITAR DIRETO NO CAMPO NUMERICO (O CAMPO
+      *              INTERMEDIARIO ALFANUMERICO NAO PEGAVA ENTRADA
+      *              VALIDA QUE NAO PREENCHESSE TODAS AS POSICOES). A
+      *              TRANSFERENCIA TAMBEM DEIXA DE SOBRESCREVER O PIN E
+      *              A TAXA DE JUROS DA CONTA DE ORIGEM AO GRAVAR O
+      *              NOVO SALDO.
+      * 2026-08-09 - INCLUIDA A TELA INICIAL (P007-MENU-ACESSO) PARA
+      *              ESCOLHER ENTRE ACESSAR UMA CONTA EXISTENTE
+      *              (P014-LOGIN) OU ABRIR CONTA NOVA (P012-ABRIR-NOVA-
+      *              CONTA) DE FORMA EXPLICITA. ANTES, O LOGIN ABRIA A
+      *              CONTA SOZINHO QUANDO O NUMERO DIGITADO NAO ERA
+      *              ENCONTRADO, O QUE DEIXAVA QUALQUER NUMERO DE CONTA
+      *              AINDA NAO USADO ENTRAR DIRETO NO MENU SEM
+      *              AUTENTICACAO NENHUMA.
+      * 2026-08-09 - P012-ABRIR-NOVA-CONTA VOLTA A PEDIR O NUMERO DA
+      *              CONTA QUANDO O NUMERO DIGITADO JA EXISTE, EM VEZ DE
+      *              CAIR FORA DO PARAGRAFO (O QUE DERRUBAVA O CLIENTE
+      *              PARA FORA DO CAIXA SEM CHANCE DE TENTAR DE NOVO).
+      *              REMOVIDO TAMBEM O 88 CONTA-NAO-ENCONTRADA, QUE NUNCA
+      *              CHEGOU A SER USADO (O PROGRAMA SEMPRE TRATOU CHAVE
+      *              NAO ENCONTRADA DIRETO PELO INVALID KEY).
       *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CAIXA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTA-MESTRE ASSIGN TO "CONTAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONTA-NUMERO
+               FILE STATUS IS WS-STATUS-CONTA.
+           SELECT MOVIMENTO ASSIGN TO "MOVTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MOV.
+           SELECT CEDULAS-MESTRE ASSIGN TO "CEDULAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CED-VALOR
+               FILE STATUS IS WS-STATUS-CED.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTA-MESTRE.
+           COPY CONTAREG.
+       FD  MOVIMENTO.
+           COPY MOVREG.
+       FD  CEDULAS-MESTRE.
+           COPY CEDREG.
        WORKING-STORAGE SECTION.
         77 WS-OPCAO PIC X(2).
+        77 WS-OPCAO-ACESSO PIC X(2).
         77 WS-SALDO PIC 9(10)V99 VALUE ZERO.
         77 WS-DEPOSITO PIC 9(10)V99 VALUE ZERO.
         77 WS-SAQUE PIC 9(10)V99 VALUE ZERO.
+        77 WS-CONTA PIC 9(08) VALUE ZERO.
+        77 WS-PIN PIC 9(04) VALUE ZERO.
+        77 WS-TAXA-JUROS PIC 9(03)V99 VALUE ZERO.
+        77 WS-TENTATIVAS PIC 9(01) VALUE ZERO.
+        77 WS-SW-LOGIN PIC X(01) VALUE "N".
+           88 LOGIN-AUTORIZADO VALUE "S".
+        77 WS-STATUS-CONTA PIC X(02).
+           88 CONTA-OK VALUE "00".
+        77 WS-STATUS-MOV PIC X(02).
+           88 MOV-OK VALUE "00".
+        77 WS-STATUS-CED PIC X(02).
+           88 CED-OK VALUE "00".
+        77 WS-QTDE-INICIAL-CED PIC 9(07) VALUE 1000.
+        77 WS-RESTO-10 PIC 9(10)V99 VALUE ZERO.
+        77 WS-VALOR-RESTANTE PIC 9(10)V99 VALUE ZERO.
+        77 WS-IDX-CED PIC 9(01) VALUE ZERO.
+        77 WS-SW-CEDULAS PIC X(01) VALUE "N".
+           88 CEDULAS-OK VALUE "S".
+        77 WS-CONTA-DESTINO PIC 9(08) VALUE ZERO.
+        77 WS-TRANSF PIC 9(10)V99 VALUE ZERO.
+        77 WS-SALDO-DESTINO PIC 9(10)V99 VALUE ZERO.
+        01 TAB-CEDULAS.
+           05 TAB-CED-VALOR PIC 9(03) OCCURS 4 TIMES.
+        01 TAB-QTD-NECESSARIA.
+           05 WS-QTD-NEC PIC 9(07) OCCURS 4 TIMES.
        PROCEDURE DIVISION.
+          P000-INICIO.
+      * PARAGRAFO CRIADO PARA ABRIR O MESTRE DE CONTAS, AUTENTICAR O
+      * CLIENTE E RECUPERAR O SALDO ANTES DE EXIBIR O MENU, E FECHAR O
+      * ARQUIVO NO FINAL.
+           PERFORM P009-ABRIR-CONTA
+           PERFORM P007-MENU-ACESSO
+           IF LOGIN-AUTORIZADO
+               PERFORM P001-MENU1
+           END-IF
+           PERFORM P010-FECHAR-CONTA
+           STOP RUN.
+
+          P009-ABRIR-CONTA.
+           OPEN I-O CONTA-MESTRE
+           IF NOT CONTA-OK
+               OPEN OUTPUT CONTA-MESTRE
+               CLOSE CONTA-MESTRE
+               OPEN I-O CONTA-MESTRE
+           END-IF
+           OPEN EXTEND MOVIMENTO
+           IF NOT MOV-OK
+               OPEN OUTPUT MOVIMENTO
+           END-IF
+           MOVE 100 TO TAB-CED-VALOR(1)
+           MOVE 050 TO TAB-CED-VALOR(2)
+           MOVE 020 TO TAB-CED-VALOR(3)
+           MOVE 010 TO TAB-CED-VALOR(4)
+           OPEN I-O CEDULAS-MESTRE
+           IF NOT CED-OK
+               OPEN OUTPUT CEDULAS-MESTRE
+               CLOSE CEDULAS-MESTRE
+               OPEN I-O CEDULAS-MESTRE
+               PERFORM P017-CARREGAR-CEDULA
+                   VARYING WS-IDX-CED FROM 1 BY 1 UNTIL WS-IDX-CED > 4
+           END-IF.
+
+          P017-CARREGAR-CEDULA.
+      * CARGA INICIAL DO ESTOQUE DE CEDULAS NA PRIMEIRA VEZ QUE O
+      * ARQUIVO CEDULAS-MESTRE E CRIADO.
+           MOVE TAB-CED-VALOR(WS-IDX-CED) TO CED-VALOR
+           MOVE WS-QTDE-INICIAL-CED       TO CED-QTDE
+           WRITE CED-REG.
+
+          P007-MENU-ACESSO.
+      * TELA INICIAL. ANTES DE QUALQUER COISA O CLIENTE ESCOLHE ENTRE
+      * ACESSAR UMA CONTA JA EXISTENTE (LOGIN) OU ABRIR UMA CONTA NOVA,
+      * DE FORMA EXPLICITA, PARA NAO MISTURAR A ABERTURA DE CONTA COM
+      * UMA FALHA DE LOGIN.
+           DISPLAY "----------------------"
+           DISPLAY "-       BANCO        -"
+           DISPLAY "----------------------"
+           DISPLAY "1- ACESSAR CONTA"
+           DISPLAY "2- ABRIR CONTA NOVA"
+           ACCEPT WS-OPCAO-ACESSO
+           EVALUATE WS-OPCAO-ACESSO
+               WHEN "1"
+                   PERFORM P014-LOGIN
+               WHEN "2"
+                   PERFORM P012-ABRIR-NOVA-CONTA
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+                   PERFORM P007-MENU-ACESSO
+           END-EVALUATE.
+
+          P014-LOGIN.
+      * SOLICITA CONTA E SENHA E CONFERE COM O MESTRE DE CONTAS. SO
+      * LIBERA O MENU QUANDO OS DOIS CONFEREM, E DESISTE APOS 3
+      * TENTATIVAS SEM SUCESSO.
+           ADD 1 TO WS-TENTATIVAS
+           DISPLAY "----------------------"
+           DISPLAY "-       BANCO        -"
+           DISPLAY "----------------------"
+           DISPLAY "DIGITE O NUMERO DA CONTA:"
+           ACCEPT WS-CONTA
+           DISPLAY "DIGITE A SENHA:"
+           ACCEPT WS-PIN
+           MOVE WS-CONTA TO CONTA-NUMERO
+           READ CONTA-MESTRE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF CONTA-OK AND CONTA-PIN = WS-PIN
+               MOVE CONTA-SALDO      TO WS-SALDO
+               MOVE CONTA-TAXA-JUROS TO WS-TAXA-JUROS
+               MOVE "S" TO WS-SW-LOGIN
+           ELSE
+               DISPLAY "CONTA OU SENHA INVALIDA."
+               IF WS-TENTATIVAS < 3
+                   PERFORM P014-LOGIN
+               ELSE
+                   DISPLAY "NUMERO MAXIMO DE TENTATIVAS EXCEDIDO."
+               END-IF
+           END-IF.
+
+          P012-ABRIR-NOVA-CONTA.
+      * ABRE UMA CONTA NOVA, DE FORMA EXPLICITA (OPCAO 2 DO MENU DE
+      * ACESSO), COM SALDO ZERO E SEM TAXA DE JUROS CADASTRADA. RECUSA
+      * O NUMERO DE CONTA SE JA HOUVER UMA CONTA COM ESSE NUMERO NO
+      * MESTRE.
+           DISPLAY "DIGITE O NUMERO DA NOVA CONTA:"
+           ACCEPT WS-CONTA
+           MOVE WS-CONTA TO CONTA-NUMERO
+           READ CONTA-MESTRE
+               INVALID KEY
+                   DISPLAY "DIGITE A SENHA DA NOVA CONTA:"
+                   ACCEPT WS-PIN
+                   MOVE WS-CONTA TO CONTA-NUMERO
+                   MOVE ZERO     TO CONTA-SALDO
+                   MOVE WS-PIN   TO CONTA-PIN
+                   MOVE ZERO     TO CONTA-TAXA-JUROS
+                   WRITE CONTA-REG
+                   MOVE ZERO     TO WS-SALDO
+                   MOVE ZERO     TO WS-TAXA-JUROS
+                   MOVE "S"      TO WS-SW-LOGIN
+                   DISPLAY "CONTA ABERTA COM SUCESSO."
+               NOT INVALID KEY
+                   DISPLAY "JA EXISTE UMA CONTA COM ESSE NUMERO."
+                   PERFORM P012-ABRIR-NOVA-CONTA
+           END-READ.
+
+          P010-FECHAR-CONTA.
+           IF LOGIN-AUTORIZADO
+               MOVE WS-CONTA       TO CONTA-NUMERO
+               MOVE WS-SALDO       TO CONTA-SALDO
+               MOVE WS-PIN         TO CONTA-PIN
+               MOVE WS-TAXA-JUROS  TO CONTA-TAXA-JUROS
+               REWRITE CONTA-REG
+           END-IF
+           CLOSE CONTA-MESTRE
+           CLOSE MOVIMENTO
+           CLOSE CEDULAS-MESTRE.
+
+          P011-GRAVAR-SALDO.
+      * REGRAVA O SALDO NO MESTRE DE CONTAS LOGO APOS CADA MOVIMENTO,
+      * PARA QUE NAO SE PERCA CASO O PROGRAMA TERMINE INESPERADAMENTE.
+      * REGRAVA TAMBEM O PIN E A TAXA DE JUROS DA PROPRIA CONTA (E NAO
+      * OS VALORES QUE PORVENTURA ESTEJAM NO REGISTRADOR DESDE A
+      * LEITURA DE OUTRA CONTA, COMO NA TRANSFERENCIA), JA QUE O
+      * REWRITE GRAVA O REGISTRO INTEIRO.
+           MOVE WS-CONTA       TO CONTA-NUMERO
+           MOVE WS-SALDO       TO CONTA-SALDO
+           MOVE WS-PIN         TO CONTA-PIN
+           MOVE WS-TAXA-JUROS  TO CONTA-TAXA-JUROS
+           REWRITE CONTA-REG.
+
+          P015-PREPARAR-CEDULAS.
+      * DECOMPOE O VALOR DO SAQUE EM CEDULAS E CONFERE SE O ESTOQUE
+      * ATENDE. VALORES QUE NAO SAO MULTIPLOS DE 10 NAO PODEM SER
+      * MONTADOS COM AS CEDULAS DISPONIVEIS (100/50/20/10) E SAO
+      * REJEITADOS DE IMEDIATO.
+           MOVE "S" TO WS-SW-CEDULAS
+           DIVIDE WS-SAQUE BY 10 GIVING WS-VALOR-RESTANTE
+               REMAINDER WS-RESTO-10
+           IF WS-RESTO-10 NOT = ZERO
+               MOVE "N" TO WS-SW-CEDULAS
+           ELSE
+               MOVE WS-SAQUE TO WS-VALOR-RESTANTE
+               PERFORM P020-DECOMPOR-CEDULA
+                   VARYING WS-IDX-CED FROM 1 BY 1 UNTIL WS-IDX-CED > 4
+               PERFORM P021-VALIDAR-ESTOQUE-CED
+                   VARYING WS-IDX-CED FROM 1 BY 1 UNTIL WS-IDX-CED > 4
+           END-IF.
+
+          P020-DECOMPOR-CEDULA.
+      * CALCULA, PARA A CEDULA CORRENTE (WS-IDX-CED), QUANTAS NOTAS
+      * SERIAM NECESSARIAS PARA COBRIR O VALOR AINDA RESTANTE.
+           DIVIDE WS-VALOR-RESTANTE BY TAB-CED-VALOR(WS-IDX-CED)
+               GIVING WS-QTD-NEC(WS-IDX-CED)
+           COMPUTE WS-VALOR-RESTANTE = WS-VALOR-RESTANTE -
+               (WS-QTD-NEC(WS-IDX-CED) * TAB-CED-VALOR(WS-IDX-CED)).
+
+          P021-VALIDAR-ESTOQUE-CED.
+      * CONFERE SE O ESTOQUE DE CADA CEDULA ATENDE A QUANTIDADE
+      * CALCULADA EM P020-DECOMPOR-CEDULA.
+           MOVE TAB-CED-VALOR(WS-IDX-CED) TO CED-VALOR
+           READ CEDULAS-MESTRE
+               INVALID KEY
+                   MOVE "N" TO WS-SW-CEDULAS
+           END-READ
+           IF CED-OK AND WS-QTD-NEC(WS-IDX-CED) > CED-QTDE
+               MOVE "N" TO WS-SW-CEDULAS
+           END-IF.
+
+          P016-BAIXAR-CEDULA.
+      * BAIXA NO ESTOQUE AS CEDULAS EFETIVAMENTE ENTREGUES NO SAQUE.
+           MOVE TAB-CED-VALOR(WS-IDX-CED) TO CED-VALOR
+           READ CEDULAS-MESTRE
+           COMPUTE CED-QTDE = CED-QTDE - WS-QTD-NEC(WS-IDX-CED)
+           REWRITE CED-REG.
+
+          P019-EXIBIR-CEDULA.
+      * EXIBE AS CEDULAS ENTREGUES AO CLIENTE.
+           IF WS-QTD-NEC(WS-IDX-CED) > ZERO
+               DISPLAY WS-QTD-NEC(WS-IDX-CED) " NOTA(S) DE "
+                   TAB-CED-VALOR(WS-IDX-CED)
+           END-IF.
+
+          P013-GRAVAR-MOVIMENTO.
+      * GRAVA NO DIARIO DE MOVIMENTOS UM REGISTRO DA OPERACAO ACEITA,
+      * COM CONTA, TIPO, VALOR, SALDO RESULTANTE, DATA E HORA.
+           MOVE WS-CONTA       TO MOV-CONTA
+           MOVE ZERO           TO MOV-CONTA-RELAC
+           MOVE WS-SALDO       TO MOV-SALDO-APOS
+           PERFORM P018-GRAVAR-MOV-REG.
+
+          P018-GRAVAR-MOV-REG.
+      * GRAVA O REGISTRO DE MOVIMENTO JA PREENCHIDO PELO CHAMADOR
+      * (CONTA, TIPO, VALOR, SALDO APOS E CONTA RELACIONADA),
+      * CARIMBANDO A DATA E A HORA. USADO DIRETAMENTE QUANDO O
+      * LANCAMENTO NAO SE REFERE A WS-CONTA/WS-SALDO, COMO NA
+      * TRANSFERENCIA ENTRE CONTAS.
+           ACCEPT MOV-DATA FROM DATE YYYYMMDD
+           ACCEPT MOV-HORA FROM TIME
+           WRITE MOV-REG.
+
+          P022-VALIDAR-DEPOSITO.
+      * ACEITA O VALOR DO DEPOSITO DIRETO NO CAMPO NUMERICO (O ACCEPT JA
+      * ZERA QUALQUER ENTRADA NAO NUMERICA OU EM BRANCO) E REPETE A
+      * SOLICITACAO ENQUANTO O VALOR NAO FOR MAIOR QUE ZERO.
+           DISPLAY "DIGITE O VALOR DO DEPOSITO:"
+           ACCEPT WS-DEPOSITO
+           IF WS-DEPOSITO = ZERO
+               DISPLAY "VALOR INVALIDO. DIGITE UM VALOR MAIOR QUE ZERO."
+               PERFORM P022-VALIDAR-DEPOSITO
+           END-IF.
+
+          P023-VALIDAR-SAQUE.
+      * ACEITA O VALOR DO SAQUE DIRETO NO CAMPO NUMERICO (O ACCEPT JA
+      * ZERA QUALQUER ENTRADA NAO NUMERICA OU EM BRANCO) E REPETE A
+      * SOLICITACAO ENQUANTO O VALOR NAO FOR MAIOR QUE ZERO.
+           DISPLAY "DIGITE O VALOR DO SEU SAQUE:"
+           ACCEPT WS-SAQUE
+           IF WS-SAQUE = ZERO
+               DISPLAY "VALOR INVALIDO. DIGITE UM VALOR MAIOR QUE ZERO."
+               PERFORM P023-VALIDAR-SAQUE
+           END-IF.
+
+          P024-VALIDAR-TRANSFERENCIA.
+      * ACEITA O VALOR DA TRANSFERENCIA DIRETO NO CAMPO NUMERICO (O
+      * ACCEPT JA ZERA QUALQUER ENTRADA NAO NUMERICA OU EM BRANCO) E
+      * REPETE A SOLICITACAO ENQUANTO O VALOR NAO FOR MAIOR QUE ZERO.
+           DISPLAY "DIGITE O VALOR DA TRANSFERENCIA:"
+           ACCEPT WS-TRANSF
+           IF WS-TRANSF = ZERO
+               DISPLAY "VALOR INVALIDO. DIGITE UM VALOR MAIOR QUE ZERO."
+               PERFORM P024-VALIDAR-TRANSFERENCIA
+           END-IF.
+
           P001-MENU1.
       * PARAGRAFO CRIADO PARA OPÇÃO DE MENU DO APP.
            DISPLAY "----------------------".
@@ -21,6 +365,7 @@
            DISPLAY "2- SAQUE".
            DISPLAY "3- CONSULTAR SALDO".
            DISPLAY "4- SAIR".
+           DISPLAY "5- TRANSFERENCIA".
 
            ACCEPT WS-OPCAO.
       * EVALUATE É TIPO UM SWITCH CASE ELE VERIFICA UMA CONDIÇÃO EX: A BAIXO. OB
@@ -29,9 +374,12 @@
                    DISPLAY "----------------------"
                    DISPLAY "-       BANCO        -"
                    DISPLAY "----------------------"
-                   DISPLAY "DIGITE O VALOR DO DEPOSITO:"
-                   ACCEPT WS-DEPOSITO
+                   PERFORM P022-VALIDAR-DEPOSITO
                    COMPUTE WS-SALDO = WS-SALDO + WS-DEPOSITO
+                   PERFORM P011-GRAVAR-SALDO
+                   MOVE "01" TO MOV-TIPO
+                   MOVE WS-DEPOSITO TO MOV-VALOR
+                   PERFORM P013-GRAVAR-MOVIMENTO
                    DISPLAY "DEPOSITO EFETIVADO COM SUCESSO"
                    PERFORM P001-MENU1
       * PERFORM P001-MENU1 VOLTA PARA O PARAGRAFO MENU
@@ -39,13 +387,29 @@
                    DISPLAY "----------------------"
                    DISPLAY "-       BANCO        -"
                    DISPLAY "----------------------"
-                   DISPLAY "DIGITE O VALOR DO SEU SAQUE:"
-                   ACCEPT WS-SAQUE
+                   PERFORM P023-VALIDAR-SAQUE
                    IF WS-SAQUE > WS-SALDO
                    THEN
                        DISPLAY "SALDO INSUFICIENTE."
                    ELSE
-                       COMPUTE WS-SALDO = WS-SALDO - WS-SAQUE
+                       PERFORM P015-PREPARAR-CEDULAS
+                       IF CEDULAS-OK
+                           COMPUTE WS-SALDO = WS-SALDO - WS-SAQUE
+                           PERFORM P011-GRAVAR-SALDO
+                           PERFORM P016-BAIXAR-CEDULA
+                               VARYING WS-IDX-CED FROM 1 BY 1
+                               UNTIL WS-IDX-CED > 4
+                           MOVE "02" TO MOV-TIPO
+                           MOVE WS-SAQUE TO MOV-VALOR
+                           PERFORM P013-GRAVAR-MOVIMENTO
+                           DISPLAY "SAQUE EFETUADO. CEDULAS ENTREGUES:"
+                           PERFORM P019-EXIBIR-CEDULA
+                               VARYING WS-IDX-CED FROM 1 BY 1
+                               UNTIL WS-IDX-CED > 4
+                       ELSE
+                           DISPLAY "NAO HA CEDULAS SUFICIENTES PARA "
+                               "ENTREGAR O VALOR SOLICITADO."
+                       END-IF
                    END-IF
                    PERFORM P001-MENU1
                 WHEN "3"
@@ -60,9 +424,55 @@
                    DISPLAY "----------------------"
                    DISPLAY "OBRIGADO, VOLTE SEMPRE."
                    CONTINUE
+                WHEN "5"
+                   DISPLAY "----------------------"
+                   DISPLAY "-       BANCO        -"
+                   DISPLAY "----------------------"
+                   DISPLAY "DIGITE O NUMERO DA CONTA DE DESTINO:"
+                   ACCEPT WS-CONTA-DESTINO
+                   PERFORM P024-VALIDAR-TRANSFERENCIA
+                   IF WS-CONTA-DESTINO = WS-CONTA
+                       DISPLAY "NAO E POSSIVEL TRANSFERIR PARA A "
+                           "PROPRIA CONTA."
+                   ELSE
+                       IF WS-TRANSF > WS-SALDO
+                           DISPLAY "SALDO INSUFICIENTE."
+                       ELSE
+                           MOVE WS-CONTA-DESTINO TO CONTA-NUMERO
+                           READ CONTA-MESTRE
+                               INVALID KEY
+                                   CONTINUE
+                           END-READ
+                           IF CONTA-OK
+                               AND CONTA-NUMERO = WS-CONTA-DESTINO
+                               COMPUTE WS-SALDO-DESTINO =
+                                   CONTA-SALDO + WS-TRANSF
+                               MOVE WS-SALDO-DESTINO TO CONTA-SALDO
+                               REWRITE CONTA-REG
+                               COMPUTE WS-SALDO = WS-SALDO - WS-TRANSF
+                               PERFORM P011-GRAVAR-SALDO
+                               MOVE WS-CONTA TO MOV-CONTA
+                               MOVE "05" TO MOV-TIPO
+                               MOVE WS-TRANSF TO MOV-VALOR
+                               MOVE WS-SALDO TO MOV-SALDO-APOS
+                               MOVE WS-CONTA-DESTINO TO MOV-CONTA-RELAC
+                               PERFORM P018-GRAVAR-MOV-REG
+                               MOVE WS-CONTA-DESTINO TO MOV-CONTA
+                               MOVE "06" TO MOV-TIPO
+                               MOVE WS-TRANSF TO MOV-VALOR
+                               MOVE WS-SALDO-DESTINO TO MOV-SALDO-APOS
+                               MOVE WS-CONTA TO MOV-CONTA-RELAC
+                               PERFORM P018-GRAVAR-MOV-REG
+                               DISPLAY "TRANSFERENCIA EFETUADA COM "
+                                   "SUCESSO."
+                           ELSE
+                               DISPLAY "CONTA DE DESTINO NAO "
+                                   "ENCONTRADA."
+                           END-IF
+                       END-IF
+                   END-IF
+                   PERFORM P001-MENU1
                 WHEN OTHER
                    PERFORM P001-MENU1
            END-EVALUATE.
-
-           STOP RUN.
        END PROGRAM CAIXA.
